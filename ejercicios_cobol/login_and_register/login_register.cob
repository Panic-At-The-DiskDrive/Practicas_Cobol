@@ -2,7 +2,27 @@
        PROGRAM-ID. RegisterLoginSimple.
        AUTHOR. Simonetta, Daniel.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-MASTER ASSIGN TO "USERMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USR-USUARIO
+               FILE STATUS IS ESTADO-USER-MASTER.
+
+           SELECT LOGIN-AUDIT-FILE ASSIGN TO "LOGINAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ESTADO-AUDITORIA.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  USER-MASTER.
+       COPY "USRMAST.cpy".
+
+       FD  LOGIN-AUDIT-FILE.
+       COPY "LOGAUDIT.cpy".
+
        WORKING-STORAGE SECTION.
 
        77 OPCION                PIC 9.
@@ -12,18 +32,91 @@
        77 USUARIO-INGRESADO     PIC X(20).
        77 PASSWORD-INGRESADO    PIC X(20).
 
-       77 EXISTE-USUARIO        PIC X VALUE "N".
        77 AUTENTICADO           PIC X VALUE "N".
 
+       77 ESTADO-USER-MASTER        PIC XX VALUE "00".
+       77 ESTADO-AUDITORIA       PIC XX VALUE "00".
+
+       77 HASH-ENTRADA         PIC X(20).
+       77 HASH-RESULTADO        PIC X(32).
+       77 HASH-NUMERO           PIC 9(14).
+       77 HASH-INDICE           PIC 9(2).
+
+       77 MAX-INTENTOS       PIC 9 VALUE 3.
+
+       77 TOTAL-USUARIOS     PIC 9(5) VALUE 0.
+       77 SESION-ACTIVA      PIC X VALUE "N".
+       77 USUARIO-SESION     PIC X(20) VALUE SPACES.
+       77 ROL-SESION         PIC X VALUE SPACE.
+
+       77 CONTADOR-LINEAS    PIC 9(2) VALUE 0.
+       77 LINEAS-POR-PAGINA  PIC 9(2) VALUE 10.
+       77 PAGINA             PIC 9(3) VALUE 1.
+
+       01 REPORTE-ENCABEZADO1.
+          05 FILLER             PIC X(60)
+             VALUE "REPORTE DE USUARIOS REGISTRADOS".
+       01 REPORTE-ENCABEZADO2.
+      *> Widths mirror RL-USUARIO/RL-FECHA/RL-ESTADO plus the single
+      *> space LISTAR-USUARIOS' DISPLAY puts between each, so the
+      *> header text lines up with the data columns below it.
+          05 FILLER             PIC X(21) VALUE "USUARIO".
+          05 FILLER             PIC X(11) VALUE "FECHA REG.".
+          05 FILLER             PIC X(10) VALUE "ESTADO".
+
+       01 REPORTE-LINEA.
+          05 RL-USUARIO      PIC X(20).
+          05 RL-FECHA        PIC X(10).
+          05 RL-ESTADO       PIC X(10).
+
        PROCEDURE DIVISION.
        MAIN.
-           PERFORM MOSTRAR-MENU
+           PERFORM ABRIR-ARCHIVOS
+           PERFORM MOSTRAR-MENU UNTIL OPCION = 9
+           PERFORM CERRAR-ARCHIVOS
            STOP RUN.
 
+       ABRIR-ARCHIVOS.
+           OPEN I-O USER-MASTER
+           IF ESTADO-USER-MASTER = "35"
+               OPEN OUTPUT USER-MASTER
+               CLOSE USER-MASTER
+               OPEN I-O USER-MASTER
+           END-IF
+           PERFORM CONTAR-USUARIOS.
+
+       CONTAR-USUARIOS.
+      *> Walk the file once at startup so the report footer (and,
+      *> later, the bootstrap-admin rule) can see how many accounts
+      *> already exist.
+           MOVE 0 TO TOTAL-USUARIOS
+           MOVE LOW-VALUES TO USR-USUARIO
+           START USER-MASTER KEY IS NOT LESS THAN USR-USUARIO
+               INVALID KEY
+                   CONTINUE
+           END-START
+           PERFORM UNTIL ESTADO-USER-MASTER NOT = "00"
+               READ USER-MASTER NEXT RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       ADD 1 TO TOTAL-USUARIOS
+               END-READ
+           END-PERFORM.
+
+       CERRAR-ARCHIVOS.
+           CLOSE USER-MASTER.
+
        MOSTRAR-MENU.
            DISPLAY "============================".
            DISPLAY " 1 - Registrar usuario".
            DISPLAY " 2 - Login".
+           DISPLAY " 3 - Cambiar password".
+           IF SESION-ACTIVA = "S" AND ROL-SESION = "A"
+               DISPLAY " 4 - Listar usuarios (admin)"
+               DISPLAY " 5 - Desbloquear cuenta (admin)"
+           END-IF
+           DISPLAY " 9 - Salir".
            DISPLAY "============================".
            DISPLAY "Seleccione opcion: ".
            ACCEPT OPCION
@@ -33,6 +126,22 @@
                    PERFORM REGISTRAR-USUARIO
                WHEN 2
                    PERFORM LOGIN-USUARIO
+               WHEN 3
+                   PERFORM CAMBIAR-PASSWORD
+               WHEN 4
+                   IF SESION-ACTIVA = "S" AND ROL-SESION = "A"
+                       PERFORM LISTAR-USUARIOS
+                   ELSE
+                       DISPLAY "Opcion invalida"
+                   END-IF
+               WHEN 5
+                   IF SESION-ACTIVA = "S" AND ROL-SESION = "A"
+                       PERFORM DESBLOQUEAR-CUENTA
+                   ELSE
+                       DISPLAY "Opcion invalida"
+                   END-IF
+               WHEN 9
+                   CONTINUE
                WHEN OTHER
                    DISPLAY "Opcion invalida"
            END-EVALUATE.
@@ -42,19 +151,41 @@
            DISPLAY "Nuevo usuario: ".
            ACCEPT USUARIO-REGISTRADO
 
-           DISPLAY "Nueva password: ".
-           ACCEPT PASSWORD-REGISTRADO
+           MOVE USUARIO-REGISTRADO TO USR-USUARIO
+           READ USER-MASTER
+               INVALID KEY
+                   DISPLAY "Nueva password: "
+                   ACCEPT PASSWORD-REGISTRADO
 
-           MOVE "S" TO EXISTE-USUARIO
+                   MOVE PASSWORD-REGISTRADO TO HASH-ENTRADA
+                   PERFORM HASH-PASSWORD
 
-           DISPLAY "Usuario registrado correctamente.".
+                   MOVE USUARIO-REGISTRADO TO USR-USUARIO
+                   MOVE HASH-RESULTADO TO USR-PASSWORD-HASH
+                   MOVE FUNCTION CURRENT-DATE(1:8) TO USR-FECHA-REGISTRO
+                   MOVE "A" TO USR-ESTADO
+                   IF TOTAL-USUARIOS = 0
+      *> First account in an empty shop gets admin rights so there is
+      *> always someone who can unlock the rest and run reports.
+                       MOVE "A" TO USR-ROLE
+                   ELSE
+                       MOVE "R" TO USR-ROLE
+                   END-IF
+                   MOVE 0 TO USR-INTENTOS-FALLIDOS
+                   MOVE SPACES TO USR-ULTIMO-INTENTO-TS
 
-       LOGIN-USUARIO.
-           IF EXISTE-USUARIO NOT = "S"
-               DISPLAY "No hay usuarios registrados."
-               EXIT PARAGRAPH
-           END-IF
+                   WRITE USER-RECORD
+                       INVALID KEY
+                           DISPLAY "Error al registrar el usuario."
+                       NOT INVALID KEY
+                           ADD 1 TO TOTAL-USUARIOS
+                           DISPLAY "Usuario registrado correctamente."
+                   END-WRITE
+               NOT INVALID KEY
+                   DISPLAY "Ese usuario ya existe."
+           END-READ.
 
+       LOGIN-USUARIO.
            DISPLAY "===== LOGIN =====".
            DISPLAY "Usuario: ".
            ACCEPT USUARIO-INGRESADO
@@ -62,15 +193,186 @@
            DISPLAY "Password: ".
            ACCEPT PASSWORD-INGRESADO
 
-           IF USUARIO-INGRESADO = USUARIO-REGISTRADO
-              AND PASSWORD-INGRESADO = PASSWORD-REGISTRADO
-                  MOVE "S" TO AUTENTICADO
-           ELSE
-                  MOVE "N" TO AUTENTICADO
-           END-IF
+           MOVE "N" TO AUTENTICADO
+      *> A fresh login attempt starts with no admin session in force -
+      *> without this, a failed or wrong-username attempt right after a
+      *> different user's successful admin login would leave
+      *> MOSTRAR-MENU's admin gate open for someone who never
+      *> authenticated this run.
+           MOVE "N" TO SESION-ACTIVA
+           MOVE SPACE TO ROL-SESION
+           MOVE USUARIO-INGRESADO TO USR-USUARIO
+           READ USER-MASTER
+               INVALID KEY
+                   DISPLAY "Usuario o password incorrectos."
+               NOT INVALID KEY
+                   PERFORM VALIDAR-CREDENCIALES
+           END-READ
+
+           PERFORM REGISTRAR-AUDITORIA
 
            IF AUTENTICADO = "S"
                DISPLAY "Login correcto. Bienvenido!"
+           END-IF.
+
+       VALIDAR-CREDENCIALES.
+           IF USR-ESTADO = "L"
+               DISPLAY "Cuenta bloqueada. Contacte a un administrador."
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE PASSWORD-INGRESADO TO HASH-ENTRADA
+           PERFORM HASH-PASSWORD
+
+           IF HASH-RESULTADO = USR-PASSWORD-HASH
+               MOVE "S" TO AUTENTICADO
+               MOVE 0 TO USR-INTENTOS-FALLIDOS
+               REWRITE USER-RECORD
+               MOVE "S" TO SESION-ACTIVA
+               MOVE USUARIO-INGRESADO TO USUARIO-SESION
+               MOVE USR-ROLE TO ROL-SESION
            ELSE
-               DISPLAY "Usuario o password incorrectos."
+               ADD 1 TO USR-INTENTOS-FALLIDOS
+               MOVE FUNCTION CURRENT-DATE TO USR-ULTIMO-INTENTO-TS
+      *> A bad password never grants an admin session, even if a prior
+      *> user's admin session was still active when this attempt ran.
+               MOVE "N" TO SESION-ACTIVA
+               MOVE SPACE TO ROL-SESION
+               IF USR-INTENTOS-FALLIDOS >= MAX-INTENTOS
+                   MOVE "L" TO USR-ESTADO
+                   DISPLAY
+                    "Demasiados intentos fallidos. Cuenta bloqueada."
+               ELSE
+                   DISPLAY "Usuario o password incorrectos."
+               END-IF
+               REWRITE USER-RECORD
+           END-IF.
+
+       CAMBIAR-PASSWORD.
+           DISPLAY "===== CAMBIAR PASSWORD =====".
+           DISPLAY "Usuario: ".
+           ACCEPT USUARIO-INGRESADO
+
+           DISPLAY "Password actual: ".
+           ACCEPT PASSWORD-INGRESADO
+
+           MOVE "N" TO AUTENTICADO
+           MOVE USUARIO-INGRESADO TO USR-USUARIO
+           READ USER-MASTER
+               INVALID KEY
+                   DISPLAY "Usuario o password incorrectos."
+               NOT INVALID KEY
+      *> Same credential check LOGIN-USUARIO uses, so a bad current
+      *> password counts against the lockout counter here too.
+                   PERFORM VALIDAR-CREDENCIALES
+           END-READ
+
+           PERFORM REGISTRAR-AUDITORIA
+
+           IF AUTENTICADO = "S"
+               DISPLAY "Password nueva: "
+               ACCEPT PASSWORD-REGISTRADO
+
+               MOVE PASSWORD-REGISTRADO TO HASH-ENTRADA
+               PERFORM HASH-PASSWORD
+
+               MOVE USUARIO-INGRESADO TO USR-USUARIO
+               READ USER-MASTER
+                   INVALID KEY
+                       DISPLAY "Error al leer el usuario."
+                   NOT INVALID KEY
+                       MOVE HASH-RESULTADO TO USR-PASSWORD-HASH
+                       REWRITE USER-RECORD
+                       DISPLAY "Password actualizada correctamente."
+               END-READ
            END-IF.
+
+       DESBLOQUEAR-CUENTA.
+           DISPLAY "===== DESBLOQUEAR CUENTA =====".
+           DISPLAY "Usuario a desbloquear: ".
+           ACCEPT USUARIO-INGRESADO
+
+           MOVE USUARIO-INGRESADO TO USR-USUARIO
+           READ USER-MASTER
+               INVALID KEY
+                   DISPLAY "Usuario no encontrado."
+               NOT INVALID KEY
+                   MOVE "A" TO USR-ESTADO
+                   MOVE 0 TO USR-INTENTOS-FALLIDOS
+                   REWRITE USER-RECORD
+                   DISPLAY "Cuenta desbloqueada."
+           END-READ.
+
+       LISTAR-USUARIOS.
+           MOVE 0 TO CONTADOR-LINEAS
+           MOVE 1 TO PAGINA
+           PERFORM IMPRIMIR-ENCABEZADO
+
+           MOVE LOW-VALUES TO USR-USUARIO
+           START USER-MASTER KEY IS NOT LESS THAN USR-USUARIO
+               INVALID KEY
+                   DISPLAY "No hay usuarios registrados."
+           END-START
+
+           PERFORM UNTIL ESTADO-USER-MASTER NOT = "00"
+               READ USER-MASTER NEXT RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CONTADOR-LINEAS >= LINEAS-POR-PAGINA
+                           ADD 1 TO PAGINA
+                           PERFORM IMPRIMIR-ENCABEZADO
+                       END-IF
+                       MOVE USR-USUARIO TO RL-USUARIO
+                       MOVE USR-FECHA-REGISTRO TO RL-FECHA
+                       IF USR-ESTADO = "L"
+                           MOVE "BLOQUEADO" TO RL-ESTADO
+                       ELSE
+                           MOVE "ACTIVO" TO RL-ESTADO
+                       END-IF
+                       DISPLAY RL-USUARIO " " RL-FECHA " "
+                               RL-ESTADO
+                       ADD 1 TO CONTADOR-LINEAS
+               END-READ
+           END-PERFORM
+
+           DISPLAY "----------------------------------------".
+           DISPLAY "Total de usuarios registrados: "
+               TOTAL-USUARIOS.
+
+       IMPRIMIR-ENCABEZADO.
+           DISPLAY " ".
+           DISPLAY REPORTE-ENCABEZADO1 " - PAGINA " PAGINA.
+           DISPLAY REPORTE-ENCABEZADO2.
+           DISPLAY "----------------------------------------".
+           MOVE 0 TO CONTADOR-LINEAS.
+
+       HASH-PASSWORD.
+      *> One-way transform: running base-31 checksum over the
+      *> characters so the plain text password is never stored or
+      *> compared directly.
+           MOVE 0 TO HASH-NUMERO
+           PERFORM VARYING HASH-INDICE FROM 1 BY 1
+                   UNTIL HASH-INDICE > 20
+               COMPUTE HASH-NUMERO =
+                   FUNCTION MOD(
+                       (HASH-NUMERO * 31) +
+                       FUNCTION ORD(HASH-ENTRADA(HASH-INDICE:1)),
+                       99999999999999)
+           END-PERFORM
+           MOVE SPACES TO HASH-RESULTADO
+           MOVE HASH-NUMERO TO HASH-RESULTADO(1:14).
+
+       REGISTRAR-AUDITORIA.
+           OPEN EXTEND LOGIN-AUDIT-FILE
+           IF ESTADO-AUDITORIA = "35"
+               OPEN OUTPUT LOGIN-AUDIT-FILE
+               CLOSE LOGIN-AUDIT-FILE
+               OPEN EXTEND LOGIN-AUDIT-FILE
+           END-IF
+           MOVE USUARIO-INGRESADO TO AUD-USUARIO
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE AUTENTICADO TO AUD-RESULTADO
+           MOVE "RegisterLoginSimple" TO AUD-PROGRAMA
+           WRITE AUDIT-RECORD
+           CLOSE LOGIN-AUDIT-FILE.
