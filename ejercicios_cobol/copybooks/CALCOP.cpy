@@ -0,0 +1,28 @@
+      *> Shared arithmetic evaluation for the calculator's four basic
+      *> operations. COPY this fragment into a paragraph that has
+      *> already set WS-OPTION, NUM1 and NUM2; it leaves RESULT and
+      *> WS-CALC-STATUS ("0" = ok, "E" = error) set on return. Kept as
+      *> one copybook so CALCULATOR (interactive) and CALCULATOR-BATCH
+      *> can never disagree on how an operation is evaluated.
+           EVALUATE WS-OPTION
+               WHEN 1
+                   ADD NUM1 TO NUM2 GIVING RESULT
+                   MOVE "0" TO WS-CALC-STATUS
+               WHEN 2
+                   SUBTRACT NUM2 FROM NUM1 GIVING RESULT
+                   MOVE "0" TO WS-CALC-STATUS
+               WHEN 3
+                   MULTIPLY NUM1 BY NUM2 GIVING RESULT
+                   MOVE "0" TO WS-CALC-STATUS
+               WHEN 4
+                   IF NUM2 = 0
+                       MOVE 0 TO RESULT
+                       MOVE "E" TO WS-CALC-STATUS
+                   ELSE
+                       DIVIDE NUM1 BY NUM2 GIVING RESULT
+                       MOVE "0" TO WS-CALC-STATUS
+                   END-IF
+               WHEN OTHER
+                   MOVE 0 TO RESULT
+                   MOVE "E" TO WS-CALC-STATUS
+           END-EVALUATE
