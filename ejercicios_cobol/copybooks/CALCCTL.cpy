@@ -0,0 +1,5 @@
+      *> CONTROL-TOTAL-FILE record layout - one record supplying the
+      *> externally-computed total the CALCULATOR-BATCH job's summed
+      *> RESULT values must balance against.
+       01 CONTROL-TOTAL-RECORD.
+          05 CTL-EXPECTED-TOTAL PIC 9(15)V99.
