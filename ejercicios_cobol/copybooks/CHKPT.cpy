@@ -0,0 +1,8 @@
+      *> CHECKPOINT-FILE record layout - written every N transactions
+      *> by the CALCULATOR-BATCH job so a mid-run abend can restart
+      *> from the last good point instead of reprocessing the file.
+       01 CHECKPOINT-RECORD.
+          05 CHK-LAST-RECORD     PIC 9(7).
+          05 CHK-CTL-ACUMULADO   PIC S9(15)V99.
+          05 CHK-RECORDS-LEIDOS  PIC 9(7).
+          05 CHK-RECORDS-ERROR   PIC 9(7).
