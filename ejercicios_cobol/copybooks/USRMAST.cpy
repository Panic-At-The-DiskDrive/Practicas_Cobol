@@ -0,0 +1,10 @@
+      *> USER-MASTER record layout - shared by the login/register
+      *> programs. Keyed on USR-USUARIO for the indexed file.
+       01 USER-RECORD.
+          05 USR-USUARIO            PIC X(20).
+          05 USR-PASSWORD-HASH      PIC X(32).
+          05 USR-FECHA-REGISTRO     PIC X(8).
+          05 USR-ESTADO             PIC X.
+          05 USR-ROLE               PIC X.
+          05 USR-INTENTOS-FALLIDOS  PIC 9(2).
+          05 USR-ULTIMO-INTENTO-TS  PIC X(21).
