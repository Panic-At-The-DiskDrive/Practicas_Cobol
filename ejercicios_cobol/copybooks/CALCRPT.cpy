@@ -0,0 +1,12 @@
+      *> CALC-REPORT-FILE record layout - one printed line per
+      *> transaction processed by the CALCULATOR-BATCH job.
+       01 CALC-REPORT-RECORD.
+          05 CR-NUM1            PIC Z(7)9.99.
+          05 FILLER             PIC X(2) VALUE SPACES.
+          05 CR-NUM2            PIC Z(7)9.99.
+          05 FILLER             PIC X(2) VALUE SPACES.
+          05 CR-OPTION          PIC 9.
+          05 FILLER             PIC X(2) VALUE SPACES.
+          05 CR-RESULT          PIC -(14)9.99.
+          05 FILLER             PIC X(2) VALUE SPACES.
+          05 CR-STATUS          PIC X(9).
