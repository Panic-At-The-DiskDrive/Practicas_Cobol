@@ -0,0 +1,7 @@
+      *> LOGIN-AUDIT-FILE record layout - one line per login attempt,
+      *> shared by every program that authenticates a user.
+       01 AUDIT-RECORD.
+          05 AUD-USUARIO      PIC X(20).
+          05 AUD-TIMESTAMP    PIC X(21).
+          05 AUD-RESULTADO    PIC X.
+          05 AUD-PROGRAMA     PIC X(20).
