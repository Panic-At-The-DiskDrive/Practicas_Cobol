@@ -0,0 +1,6 @@
+      *> ERROR-LOG-FILE record layout - one line per rejected numeric
+      *> entry in the calculator's interactive input validation.
+       01 ERROR-LOG-RECORD.
+          05 ERL-TIMESTAMP     PIC X(21).
+          05 ERL-PROMPT        PIC X(20).
+          05 ERL-RAW-INPUT     PIC X(20).
