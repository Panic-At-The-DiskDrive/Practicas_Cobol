@@ -0,0 +1,6 @@
+      *> CALC-TRANS-FILE record layout - one calculation request per
+      *> record for the CALCULATOR-BATCH job.
+       01 CALC-TRANS-RECORD.
+          05 CT-OPTION          PIC 9.
+          05 CT-NUM1            PIC 9(7)V99.
+          05 CT-NUM2            PIC 9(7)V99.
