@@ -1,33 +1,122 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LoginSimple.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOGIN-AUDIT-FILE ASSIGN TO "LOGINAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ESTADO-ARCHIVO.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  LOGIN-AUDIT-FILE.
+       COPY "LOGAUDIT.cpy".
+
        WORKING-STORAGE SECTION.
        77 USUARIO-INGRESADO     PIC X(20).
        77 PASSWORD-INGRESADO    PIC X(20).
        77 USUARIO-REAL          PIC X(20) VALUE "simonetta".
        77 PASSWORD-REAL         PIC X(20) VALUE "1234".
+       77 ROL-REAL              PIC X VALUE "A".
        77 AUTENTICADO           PIC X VALUE "N".
+       77 ESTADO-ARCHIVO        PIC XX VALUE "00".
+       77 HASH-ENTRADA         PIC X(20).
+       77 HASH-RESULTADO        PIC X(32).
+       77 PASSWORD-REAL-HASH PIC X(32).
+       77 HASH-NUMERO           PIC 9(14).
+       77 HASH-INDICE           PIC 9(2).
+       77 OPCION-MENU        PIC 9 VALUE 0.
 
        PROCEDURE DIVISION.
        INICIO.
+           MOVE PASSWORD-REAL TO HASH-ENTRADA
+           PERFORM HASH-PASSWORD
+           MOVE HASH-RESULTADO TO PASSWORD-REAL-HASH
+
            DISPLAY "===== LOGIN COBOL =====".
-           
+
            DISPLAY "Usuario: ".
            ACCEPT USUARIO-INGRESADO.
 
            DISPLAY "Password: ".
            ACCEPT PASSWORD-INGRESADO.
 
+           MOVE PASSWORD-INGRESADO TO HASH-ENTRADA
+           PERFORM HASH-PASSWORD
+
            IF USUARIO-INGRESADO = USUARIO-REAL
-              AND PASSWORD-INGRESADO = PASSWORD-REAL
+              AND HASH-RESULTADO = PASSWORD-REAL-HASH
                  MOVE "S" TO AUTENTICADO
            END-IF.
 
+           PERFORM REGISTRAR-AUDITORIA
+
            IF AUTENTICADO = "S"
               DISPLAY "Login correcto. Bienvenido!"
+              PERFORM MOSTRAR-MENU-POST-LOGIN
            ELSE
               DISPLAY "Login incorrecto."
            END-IF.
 
            STOP RUN.
+
+       MOSTRAR-MENU-POST-LOGIN.
+      *> Regular users only see the base option; an admin role also
+      *> gets the options RegisterLoginSimple exposes to admins. This
+      *> program still keeps only the one hardcoded account, so there
+      *> is no lockout state to unlock here - that lives in
+      *> RegisterLoginSimple's file-backed USER-MASTER - and "listar
+      *> usuarios" simply shows that one account.
+           DISPLAY " 1 - Continuar".
+           IF ROL-REAL = "A"
+               DISPLAY " 2 - Listar usuarios (admin)"
+           END-IF
+           DISPLAY "Seleccione opcion: " WITH NO ADVANCING
+           ACCEPT OPCION-MENU
+
+           EVALUATE OPCION-MENU
+               WHEN 2
+                   IF ROL-REAL = "A"
+                       PERFORM LISTAR-USUARIOS-SIMPLE
+                   ELSE
+                       DISPLAY "Opcion invalida."
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       LISTAR-USUARIOS-SIMPLE.
+           DISPLAY "----------------------------------------"
+           DISPLAY "Usuario: " USUARIO-REAL
+           DISPLAY "----------------------------------------".
+
+       HASH-PASSWORD.
+      *> One-way transform: running base-31 checksum over the
+      *> characters so the plain text password is never stored or
+      *> compared directly.
+           MOVE 0 TO HASH-NUMERO
+           PERFORM VARYING HASH-INDICE FROM 1 BY 1
+                   UNTIL HASH-INDICE > 20
+               COMPUTE HASH-NUMERO =
+                   FUNCTION MOD(
+                       (HASH-NUMERO * 31) +
+                       FUNCTION ORD(HASH-ENTRADA(HASH-INDICE:1)),
+                       99999999999999)
+           END-PERFORM
+           MOVE SPACES TO HASH-RESULTADO
+           MOVE HASH-NUMERO TO HASH-RESULTADO(1:14).
+
+       REGISTRAR-AUDITORIA.
+           OPEN EXTEND LOGIN-AUDIT-FILE
+           IF ESTADO-ARCHIVO = "35"
+               OPEN OUTPUT LOGIN-AUDIT-FILE
+               CLOSE LOGIN-AUDIT-FILE
+               OPEN EXTEND LOGIN-AUDIT-FILE
+           END-IF
+           MOVE USUARIO-INGRESADO TO AUD-USUARIO
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE AUTENTICADO TO AUD-RESULTADO
+           MOVE "LoginSimple" TO AUD-PROGRAMA
+           WRITE AUDIT-RECORD
+           CLOSE LOGIN-AUDIT-FILE.
