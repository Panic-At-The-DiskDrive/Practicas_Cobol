@@ -0,0 +1,289 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCULATOR-BATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-TRANS-FILE ASSIGN TO "CALCTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT CALC-REPORT-FILE ASSIGN TO "CALCRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPNT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "CALCCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-TRANS-FILE.
+       COPY "CALCTRAN.cpy".
+
+       FD  CALC-REPORT-FILE.
+       COPY "CALCRPT.cpy".
+
+       FD  CHECKPOINT-FILE.
+       COPY "CHKPT.cpy".
+
+       FD  CONTROL-TOTAL-FILE.
+       COPY "CALCCTL.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-OPTION           PIC 9.
+       01 NUMS.
+          05 NUM1             PIC 9(7)V99.
+          05 NUM2             PIC 9(7)V99.
+          05 RESULT           PIC S9(15)V99.
+       01 WS-CALC-STATUS      PIC X VALUE "0".
+
+       01 WS-TRANS-STATUS     PIC XX VALUE "00".
+       01 WS-REPORT-STATUS    PIC XX VALUE "00".
+       01 WS-CHKPT-STATUS     PIC XX VALUE "00".
+       01 WS-RECORDS-LEIDOS   PIC 9(7) VALUE 0.
+       01 WS-RECORDS-ERROR    PIC 9(7) VALUE 0.
+      *> WS-RECORDS-LEIDOS is cumulative across a RESTART (restored
+      *> from the checkpoint) so the RECORDS:/ERRORS: footer lines
+      *> agree with ACUM TOT. WS-RECORDS-LEIDOS-RUN counts only what
+      *> THIS run actually read, so the "no new records" skip guard
+      *> and completion message aren't fooled by a restored total.
+       01 WS-RECORDS-LEIDOS-RUN PIC 9(7) VALUE 0.
+
+       01 WS-RESTART-PARM     PIC X(10) VALUE SPACES.
+       01 WS-SKIP-COUNT       PIC 9(7) VALUE 0.
+       01 WS-SKIP-IDX         PIC 9(7) VALUE 0.
+       01 WS-CHECKPOINT-EVERY PIC 9(5) VALUE 100.
+       01 WS-TOTAL-PROCESADOS PIC 9(7) VALUE 0.
+
+       01 WS-CTL-STATUS        PIC XX VALUE "00".
+       01 WS-CTL-DISPONIBLE    PIC X VALUE "N".
+       01 WS-CTL-ESPERADO      PIC 9(15)V99 VALUE 0.
+       01 WS-CTL-ACUMULADO     PIC S9(15)V99 VALUE 0.
+       01 WS-CTL-DIFERENCIA    PIC S9(15)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
+           PERFORM ABRIR-ARCHIVOS
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "Unable to open CALC-TRANS-FILE, status "
+                   WS-TRANS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-SKIP-COUNT > 0
+               PERFORM SALTAR-REGISTROS-PROCESADOS
+           END-IF
+           PERFORM PROCESAR-TRANSACCIONES
+           IF WS-RECORDS-LEIDOS-RUN > 0 OR WS-SKIP-COUNT = 0
+      *> A final checkpoint past the last record processed means an
+      *> accidental RESTART after a completed run just skips straight
+      *> to end-of-file instead of reprocessing (and re-appending) the
+      *> tail end of the report. But a RESTART that finds nothing left
+      *> to process must not append a second summary/reconciliation
+      *> footer on top of the one the completed run already wrote.
+               PERFORM ESCRIBIR-CHECKPOINT
+               PERFORM ESCRIBIR-RESUMEN
+               PERFORM RECONCILIAR-TOTALES
+           ELSE
+               DISPLAY "RESTART found no new records to process; "
+                   "prior run's report already has the final totals."
+           END-IF
+           PERFORM CERRAR-ARCHIVOS
+           DISPLAY "Batch run complete. " WS-RECORDS-LEIDOS-RUN
+               " transaction(s) processed."
+           STOP RUN.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT CALC-TRANS-FILE
+           IF WS-TRANS-STATUS NOT = "00"
+      *> MAIN-PARA bails with RC 16 right after this paragraph returns -
+      *> don't touch CALC-REPORT-FILE (OPEN OUTPUT would truncate a
+      *> previous run's completed report) or CHECKPOINT-FILE before
+      *> that happens.
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-RESTART-PARM = "RESTART"
+               PERFORM LEER-CHECKPOINT
+           END-IF
+           IF WS-SKIP-COUNT > 0
+               OPEN EXTEND CALC-REPORT-FILE
+           ELSE
+               OPEN OUTPUT CALC-REPORT-FILE
+           END-IF
+           PERFORM LEER-CONTROL-TOTAL.
+
+       LEER-CONTROL-TOTAL.
+      *> An externally supplied control total is optional - if nobody
+      *> hands us CALCCTL.DAT the run proceeds without a reconciliation
+      *> check, same as a manually-keyed batch with no hash total.
+           OPEN INPUT CONTROL-TOTAL-FILE
+           IF WS-CTL-STATUS = "00"
+               READ CONTROL-TOTAL-FILE
+                   AT END
+                       MOVE "N" TO WS-CTL-DISPONIBLE
+                   NOT AT END
+                       MOVE "S" TO WS-CTL-DISPONIBLE
+                       MOVE CTL-EXPECTED-TOTAL TO WS-CTL-ESPERADO
+               END-READ
+               CLOSE CONTROL-TOTAL-FILE
+           ELSE
+               MOVE "N" TO WS-CTL-DISPONIBLE
+           END-IF.
+
+       LEER-CHECKPOINT.
+      *> A restart run picks up right after the last record the prior
+      *> run confirmed as checkpointed, so a mid-file abend doesn't
+      *> force reprocessing (and re-reporting) everything from the top.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 0 TO WS-SKIP-COUNT
+                   NOT AT END
+                       MOVE CHK-LAST-RECORD TO WS-SKIP-COUNT
+      *> The control total accumulated by the run that wrote this
+      *> checkpoint has to carry forward too, or a restart's partial
+      *> WS-CTL-ACUMULADO would be compared against the full-file
+      *> WS-CTL-ESPERADO and falsely report a break.
+                       MOVE CHK-CTL-ACUMULADO TO WS-CTL-ACUMULADO
+      *> Same reasoning for the records-processed/records-error
+      *> counts the RECORDS:/ERRORS: footer lines print - without
+      *> this a restart's footer would report only the post-restart
+      *> segment while ACUM TOT correctly reports the full total.
+                       MOVE CHK-RECORDS-LEIDOS TO WS-RECORDS-LEIDOS
+                       MOVE CHK-RECORDS-ERROR TO WS-RECORDS-ERROR
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE 0 TO WS-SKIP-COUNT
+           END-IF.
+
+       SALTAR-REGISTROS-PROCESADOS.
+           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                   UNTIL WS-SKIP-IDX > WS-SKIP-COUNT
+                   OR WS-TRANS-STATUS = "10"
+               READ CALC-TRANS-FILE
+                   AT END
+                       MOVE "10" TO WS-TRANS-STATUS
+                   NOT AT END
+                       CONTINUE
+               END-READ
+           END-PERFORM
+           MOVE WS-SKIP-COUNT TO WS-TOTAL-PROCESADOS.
+
+       CERRAR-ARCHIVOS.
+           CLOSE CALC-TRANS-FILE
+           CLOSE CALC-REPORT-FILE.
+
+       PROCESAR-TRANSACCIONES.
+           PERFORM UNTIL WS-TRANS-STATUS = "10"
+               READ CALC-TRANS-FILE
+                   AT END
+                       MOVE "10" TO WS-TRANS-STATUS
+                   NOT AT END
+                       PERFORM PROCESAR-UNA-TRANSACCION
+               END-READ
+           END-PERFORM.
+
+       PROCESAR-UNA-TRANSACCION.
+           MOVE CT-OPTION TO WS-OPTION
+           MOVE CT-NUM1 TO NUM1
+           MOVE CT-NUM2 TO NUM2
+
+           COPY "CALCOP.cpy".
+
+           ADD 1 TO WS-RECORDS-LEIDOS
+           ADD 1 TO WS-RECORDS-LEIDOS-RUN
+           ADD 1 TO WS-TOTAL-PROCESADOS
+           ADD RESULT TO WS-CTL-ACUMULADO
+           IF WS-CALC-STATUS = "E"
+               ADD 1 TO WS-RECORDS-ERROR
+           END-IF
+
+      *> The FILLER spacers between columns carry VALUE SPACES on
+      *> their FD-level definition, which COBOL does not apply at
+      *> WRITE time - spacing the record out here keeps WRITE from
+      *> seeing whatever was left in those bytes.
+           MOVE SPACES TO CALC-REPORT-RECORD
+           MOVE NUM1 TO CR-NUM1
+           MOVE NUM2 TO CR-NUM2
+           MOVE WS-OPTION TO CR-OPTION
+           MOVE RESULT TO CR-RESULT
+           IF WS-CALC-STATUS = "E"
+               MOVE "ERROR" TO CR-STATUS
+           ELSE
+               MOVE "OK" TO CR-STATUS
+           END-IF
+           WRITE CALC-REPORT-RECORD
+
+           IF FUNCTION MOD(WS-TOTAL-PROCESADOS, WS-CHECKPOINT-EVERY) = 0
+               PERFORM ESCRIBIR-CHECKPOINT
+           END-IF.
+
+       ESCRIBIR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-TOTAL-PROCESADOS TO CHK-LAST-RECORD
+           MOVE WS-CTL-ACUMULADO TO CHK-CTL-ACUMULADO
+           MOVE WS-RECORDS-LEIDOS TO CHK-RECORDS-LEIDOS
+           MOVE WS-RECORDS-ERROR TO CHK-RECORDS-ERROR
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       ESCRIBIR-RESUMEN.
+           MOVE SPACES TO CALC-REPORT-RECORD
+           WRITE CALC-REPORT-RECORD
+           MOVE SPACES TO CR-STATUS
+           MOVE "RECORDS:" TO CR-STATUS
+           MOVE WS-RECORDS-LEIDOS TO CR-RESULT
+           WRITE CALC-REPORT-RECORD
+
+           MOVE SPACES TO CALC-REPORT-RECORD
+           MOVE "ERRORS:" TO CR-STATUS
+           MOVE WS-RECORDS-ERROR TO CR-RESULT
+           WRITE CALC-REPORT-RECORD.
+
+       RECONCILIAR-TOTALES.
+      *> Balances the batch the way a manually-keyed transaction batch
+      *> is balanced against a hash total from the source system, so a
+      *> silently dropped or double-processed transaction shows up as
+      *> a dollar break instead of slipping through unnoticed.
+           MOVE SPACES TO CALC-REPORT-RECORD
+           MOVE "ACUM TOT" TO CR-STATUS
+           MOVE WS-CTL-ACUMULADO TO CR-RESULT
+           WRITE CALC-REPORT-RECORD
+
+           IF WS-CTL-DISPONIBLE = "S"
+               MOVE SPACES TO CALC-REPORT-RECORD
+               MOVE "CTL TOT" TO CR-STATUS
+               MOVE WS-CTL-ESPERADO TO CR-RESULT
+               WRITE CALC-REPORT-RECORD
+
+               COMPUTE WS-CTL-DIFERENCIA =
+                   WS-CTL-ACUMULADO - WS-CTL-ESPERADO
+
+               MOVE SPACES TO CALC-REPORT-RECORD
+               IF WS-CTL-DIFERENCIA = 0
+                   MOVE "BALANCED" TO CR-STATUS
+                   MOVE 0 TO CR-RESULT
+               ELSE
+                   MOVE "BREAK" TO CR-STATUS
+                   IF WS-CTL-DIFERENCIA < 0
+                       COMPUTE CR-RESULT =
+                           WS-CTL-DIFERENCIA * -1
+                   ELSE
+                       MOVE WS-CTL-DIFERENCIA TO CR-RESULT
+                   END-IF
+                   DISPLAY "Control total break of " CR-RESULT
+               END-IF
+               WRITE CALC-REPORT-RECORD
+           ELSE
+               MOVE SPACES TO CALC-REPORT-RECORD
+               MOVE "NO CTL" TO CR-STATUS
+               WRITE CALC-REPORT-RECORD
+           END-IF.
