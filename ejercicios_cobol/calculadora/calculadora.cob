@@ -1,7 +1,18 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULATOR.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRORLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ERROR-LOG-FILE.
+       COPY "ERRLOG.cpy".
+
        WORKING-STORAGE SECTION.
        01 WS-MENU.
           05 WS-OPTION        PIC 9.
@@ -10,24 +21,65 @@
        01 NUMS.
           05 NUM1             PIC 9(7)V99.
           05 NUM2             PIC 9(7)V99.
-          05 RESULT           PIC 9(15)V99.
+          05 RESULT           PIC S9(15)V99.
+       01 WS-CALC-STATUS      PIC X VALUE "0".
+
+       01 WS-ERRLOG-STATUS    PIC XX VALUE "00".
+       01 WS-PROMPT-LABEL     PIC X(20).
+       01 WS-NUM-RESULT       PIC 9(7)V99.
+       01 WS-NUM-VALIDO       PIC X VALUE "N".
+       01 WS-INTENTOS-NUM     PIC 9 VALUE 0.
+       01 WS-MAX-INTENTOS-NUM PIC 9 VALUE 3.
+       01 WS-MEMORY           PIC S9(15)V99 VALUE 0.
+       01 WS-RESULT-DISP      PIC -(14)9.99.
+       01 WS-MEMORY-DISP      PIC -(14)9.99.
+
+       01 WS-IS-EXPRESION     PIC X VALUE "N".
+       01 WS-EXPR-TOKENS.
+          05 WS-EXPR-TOKEN    OCCURS 20 TIMES PIC X(15).
+       01 WS-EXPR-TOKEN-CNT   PIC 9(3) VALUE 0.
+       01 WS-EXPR-NUMS.
+          05 WS-EXPR-NUM      OCCURS 20 TIMES PIC S9(9)V99.
+       01 WS-EXPR-NUM-CNT     PIC 9(3) VALUE 0.
+       01 WS-EXPR-OPS.
+          05 WS-EXPR-OP       OCCURS 20 TIMES PIC X.
+       01 WS-EXPR-OP-CNT      PIC 9(3) VALUE 0.
+       01 WS-EXPR-IDX         PIC 9(3).
+       01 WS-EXPR-JDX         PIC 9(3).
+       01 WS-EXPR-VALID       PIC X VALUE "S".
+
+       01 PERCENT-MENU.
+          05 WS-PCT-OPTION    PIC 9.
+          05 WS-PCT-PRINCIPAL PIC 9(9)V99.
+          05 WS-PCT-RATE      PIC 9(5)V9999.
+          05 WS-PCT-DAYS      PIC 9(5).
+       01 WS-PCT-NUM-RESULT   PIC 9(9)V9999.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
            PERFORM UNTIL WS-OPTION = 5
-               PERFORM MENU
-               IF WS-OPTION = 5
-                   CONTINUE
-               ELSE
-                   PERFORM READ-NUMBERS
-                   PERFORM DO-OP
-               END-IF
+               PERFORM SHOW-MENU
+               EVALUATE WS-OPTION
+                   WHEN 5
+                       CONTINUE
+                   WHEN 6
+                       PERFORM MEMORIA-SUMAR
+                   WHEN 7
+                       PERFORM MEMORIA-RECORDAR
+                   WHEN 8
+                       PERFORM MEMORIA-BORRAR
+                   WHEN 9
+                       PERFORM PORCENTAJE-INTERES
+                   WHEN OTHER
+                       PERFORM READ-NUMBERS
+                       PERFORM DO-OP
+               END-EVALUATE
                PERFORM PAUSE
            END-PERFORM
            DISPLAY "Thank you for using the calculator. Goodbye!".
            STOP RUN.
 
-       MENU.
+       SHOW-MENU.
            DISPLAY "===================================="
            DISPLAY "           COBOL CALCULATOR         "
            DISPLAY "===================================="
@@ -36,57 +88,351 @@
            DISPLAY "3. Multiply"
            DISPLAY "4. Divide"
            DISPLAY "5. Exit"
-           DISPLAY "Enter option (1-5): " WITH NO ADVANCING
+           DISPLAY "6. Add to memory"
+           DISPLAY "7. Recall memory"
+           DISPLAY "8. Clear memory"
+           DISPLAY "9. Percentage/Interest"
+           DISPLAY "Enter option (1-9): " WITH NO ADVANCING
            ACCEPT WS-TEMP
-           INSPECT WS-TEMP TALLYING WS-TEMP FOR ALL SPACES
-           *
-           *> Basic guard: if input not single digit 1-5, set to 0
-           IF WS-TEMP(1:1) >= "1" AND WS-TEMP(1:1) <= "5"
+           *> Basic guard: if input not single digit 1-9, set to 0
+           IF WS-TEMP(1:1) >= "1" AND WS-TEMP(1:1) <= "9"
                MOVE FUNCTION NUMVAL-C(WS-TEMP(1:1)) TO WS-OPTION
            ELSE
                MOVE 0 TO WS-OPTION
-               DISPLAY "Invalid option. Please enter 1 to 5."
+               DISPLAY "Invalid option. Please enter 1 to 9."
            END-IF.
 
+       MEMORIA-SUMAR.
+           ADD RESULT TO WS-MEMORY
+           MOVE WS-MEMORY TO WS-MEMORY-DISP
+           DISPLAY "Memory: " WS-MEMORY-DISP.
+
+       MEMORIA-RECORDAR.
+           MOVE WS-MEMORY TO WS-MEMORY-DISP
+           DISPLAY "Memory: " WS-MEMORY-DISP.
+
+       MEMORIA-BORRAR.
+           MOVE 0 TO WS-MEMORY
+           DISPLAY "Memory cleared.".
+
        READ-NUMBERS.
-           *> Read first number
-           DISPLAY "Enter first number: " WITH NO ADVANCING
+           DISPLAY "Enter first number, or a full expression"
+           DISPLAY "  (e.g. 12.50 + 4 * 2): " WITH NO ADVANCING
            ACCEPT WS-TEMP
-           IF WS-TEMP = SPACE
-               MOVE 0 TO NUM1
+           PERFORM CHECK-SI-ES-EXPRESION
+
+           IF WS-IS-EXPRESION = "S"
+               PERFORM EVALUAR-EXPRESION
            ELSE
-               MOVE FUNCTION NUMVAL(WS-TEMP) TO NUM1
+               IF WS-TEMP = SPACE
+                   MOVE 0 TO NUM1
+               ELSE
+                   IF FUNCTION TEST-NUMVAL(WS-TEMP) = 0
+                       MOVE FUNCTION NUMVAL(WS-TEMP) TO NUM1
+                   ELSE
+                       MOVE "Enter first number" TO WS-PROMPT-LABEL
+                       DISPLAY "Invalid numeric input: " WS-TEMP
+                       PERFORM REGISTRAR-ERROR-NUMERICO
+                       MOVE 0 TO NUM1
+                   END-IF
+               END-IF
+
+               MOVE "Enter second number" TO WS-PROMPT-LABEL
+               PERFORM LEER-NUMERO-VALIDADO
+               MOVE WS-NUM-RESULT TO NUM2
+           END-IF.
+
+       CHECK-SI-ES-EXPRESION.
+      *> A bare number never has an embedded space; anything with one
+      *> is treated as a multi-operator expression instead of a plain
+      *> NUM1, so a chained calculation doesn't need its intermediate
+      *> results re-keyed back through NUM1/NUM2.
+           MOVE "N" TO WS-IS-EXPRESION
+           PERFORM VARYING WS-EXPR-IDX FROM 1 BY 1
+                   UNTIL WS-EXPR-IDX > 19
+               IF WS-TEMP(WS-EXPR-IDX:1) = SPACE
+                       AND WS-TEMP(WS-EXPR-IDX + 1:1) NOT = SPACE
+                   MOVE "S" TO WS-IS-EXPRESION
+               END-IF
+           END-PERFORM.
+
+       LEER-NUMERO-VALIDADO.
+      *> Re-prompts up to WS-MAX-INTENTOS-NUM times, rejecting
+      *> anything FUNCTION TEST-NUMVAL flags as non-numeric instead of
+      *> silently handing NUMVAL garbage. Every rejected attempt is
+      *> logged to ERROR-LOG-FILE along with which prompt produced it.
+           MOVE 0 TO WS-INTENTOS-NUM
+           MOVE "N" TO WS-NUM-VALIDO
+           PERFORM UNTIL WS-NUM-VALIDO = "S"
+                   OR WS-INTENTOS-NUM >= WS-MAX-INTENTOS-NUM
+               DISPLAY FUNCTION TRIM(WS-PROMPT-LABEL) ": "
+                   WITH NO ADVANCING
+               ACCEPT WS-TEMP
+               ADD 1 TO WS-INTENTOS-NUM
+               IF WS-TEMP = SPACE
+                   MOVE 0 TO WS-NUM-RESULT
+                   MOVE "S" TO WS-NUM-VALIDO
+               ELSE
+                   IF FUNCTION TEST-NUMVAL(WS-TEMP) = 0
+                       MOVE FUNCTION NUMVAL(WS-TEMP) TO WS-NUM-RESULT
+                       MOVE "S" TO WS-NUM-VALIDO
+                   ELSE
+                       DISPLAY "Invalid numeric input: " WS-TEMP
+                       PERFORM REGISTRAR-ERROR-NUMERICO
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WS-NUM-VALIDO NOT = "S"
+               MOVE 0 TO WS-NUM-RESULT
+               DISPLAY "Defaulting to 0 after repeated invalid input."
+           END-IF.
+
+       EVALUAR-EXPRESION.
+      *> Tokenizes "NUM OP NUM OP NUM ..." on spaces, then evaluates
+      *> with standard precedence: a first pass collapses every * and
+      *> / left-to-right, then a second pass applies the remaining +
+      *> and - left-to-right. Bad tokens are rejected and logged the
+      *> same way LEER-NUMERO-VALIDADO logs a bad plain number.
+           MOVE SPACES TO WS-EXPR-TOKENS
+           MOVE 0 TO WS-EXPR-TOKEN-CNT
+           MOVE "S" TO WS-EXPR-VALID
+
+           UNSTRING WS-TEMP DELIMITED BY ALL SPACE
+               INTO WS-EXPR-TOKEN(1) WS-EXPR-TOKEN(2) WS-EXPR-TOKEN(3)
+                    WS-EXPR-TOKEN(4) WS-EXPR-TOKEN(5) WS-EXPR-TOKEN(6)
+                    WS-EXPR-TOKEN(7) WS-EXPR-TOKEN(8) WS-EXPR-TOKEN(9)
+                    WS-EXPR-TOKEN(10)
+               ON OVERFLOW
+      *> More tokens than the 10 slots this pass evaluates - reject the
+      *> whole expression and log it the same way a bad operand/operator
+      *> token is logged below, instead of silently dropping the tail.
+                   MOVE "N" TO WS-EXPR-VALID
+                   MOVE "Expression" TO WS-PROMPT-LABEL
+                   DISPLAY "Expression has too many terms: " WS-TEMP
+                   PERFORM REGISTRAR-ERROR-NUMERICO
+           END-UNSTRING
+
+           MOVE 0 TO WS-EXPR-NUM-CNT
+           MOVE 0 TO WS-EXPR-OP-CNT
+           PERFORM VARYING WS-EXPR-IDX FROM 1 BY 1
+                   UNTIL WS-EXPR-IDX > 10
+                   OR WS-EXPR-TOKEN(WS-EXPR-IDX) = SPACES
+                   OR WS-EXPR-VALID = "N"
+               IF FUNCTION MOD(WS-EXPR-IDX, 2) = 1
+      *> odd position: operand
+                   IF FUNCTION TEST-NUMVAL(WS-EXPR-TOKEN(WS-EXPR-IDX))
+                           = 0
+                       ADD 1 TO WS-EXPR-NUM-CNT
+                       MOVE FUNCTION NUMVAL(WS-EXPR-TOKEN(WS-EXPR-IDX))
+                           TO WS-EXPR-NUM(WS-EXPR-NUM-CNT)
+                   ELSE
+                       MOVE "N" TO WS-EXPR-VALID
+                       MOVE "Expression operand" TO WS-PROMPT-LABEL
+                       MOVE WS-EXPR-TOKEN(WS-EXPR-IDX) TO WS-TEMP
+                       PERFORM REGISTRAR-ERROR-NUMERICO
+                   END-IF
+               ELSE
+      *> even position: operator
+                   IF WS-EXPR-TOKEN(WS-EXPR-IDX)(1:1) = "+"
+                           OR WS-EXPR-TOKEN(WS-EXPR-IDX)(1:1) = "-"
+                           OR WS-EXPR-TOKEN(WS-EXPR-IDX)(1:1) = "*"
+                           OR WS-EXPR-TOKEN(WS-EXPR-IDX)(1:1) = "/"
+                       ADD 1 TO WS-EXPR-OP-CNT
+                       MOVE WS-EXPR-TOKEN(WS-EXPR-IDX)(1:1)
+                           TO WS-EXPR-OP(WS-EXPR-OP-CNT)
+                   ELSE
+                       MOVE "N" TO WS-EXPR-VALID
+                       MOVE "Expression operator" TO WS-PROMPT-LABEL
+                       DISPLAY "Invalid operator: "
+                           WS-EXPR-TOKEN(WS-EXPR-IDX)
+                       MOVE WS-EXPR-TOKEN(WS-EXPR-IDX) TO WS-TEMP
+                       PERFORM REGISTRAR-ERROR-NUMERICO
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF WS-EXPR-VALID = "S"
+                   AND WS-EXPR-NUM-CNT NOT = WS-EXPR-OP-CNT + 1
+      *> A trailing operator ("1 +") leaves one fewer operand than
+      *> operator - without this check COLAPSAR-MULT-DIV/SUMAR-RESTANTES
+      *> would read one slot past the last populated WS-EXPR-NUM.
+               MOVE "N" TO WS-EXPR-VALID
+               MOVE "Expression" TO WS-PROMPT-LABEL
+               DISPLAY "Invalid expression: operator with no operand: "
+                   WS-TEMP
+               PERFORM REGISTRAR-ERROR-NUMERICO
            END-IF
-           *> Read second number
-           DISPLAY "Enter second number: " WITH NO ADVANCING
-           ACCEPT WS-TEMP
-           IF WS-TEMP = SPACE
-               MOVE 0 TO NUM2
+
+           IF WS-EXPR-VALID = "N" OR WS-EXPR-NUM-CNT = 0
+               DISPLAY "Invalid expression. Defaulting to 0."
+               MOVE 0 TO RESULT
            ELSE
-               MOVE FUNCTION NUMVAL(WS-TEMP) TO NUM2
+               PERFORM COLAPSAR-MULT-DIV
+               PERFORM SUMAR-RESTANTES
            END-IF.
 
-       DO-OP.
-           EVALUATE WS-OPTION
+       COLAPSAR-MULT-DIV.
+           MOVE 1 TO WS-EXPR-IDX
+           PERFORM UNTIL WS-EXPR-IDX > WS-EXPR-OP-CNT
+               IF WS-EXPR-OP(WS-EXPR-IDX) = "*"
+                   MULTIPLY WS-EXPR-NUM(WS-EXPR-IDX)
+                       BY WS-EXPR-NUM(WS-EXPR-IDX + 1)
+                       GIVING WS-EXPR-NUM(WS-EXPR-IDX)
+               END-IF
+               IF WS-EXPR-OP(WS-EXPR-IDX) = "/"
+                   IF WS-EXPR-NUM(WS-EXPR-IDX + 1) = 0
+                       DISPLAY "Error: Division by zero in expression."
+      *> The slot that collapses forward is WS-EXPR-IDX, not the
+      *> divisor slot - zeroing the divisor left the original
+      *> dividend to survive the collapse as if it were the quotient.
+                       MOVE 0 TO WS-EXPR-NUM(WS-EXPR-IDX)
+                   ELSE
+                       DIVIDE WS-EXPR-NUM(WS-EXPR-IDX + 1)
+                           INTO WS-EXPR-NUM(WS-EXPR-IDX)
+                   END-IF
+               END-IF
+               IF WS-EXPR-OP(WS-EXPR-IDX) = "*"
+                       OR WS-EXPR-OP(WS-EXPR-IDX) = "/"
+                   COMPUTE WS-EXPR-JDX = WS-EXPR-IDX + 1
+                   PERFORM UNTIL WS-EXPR-JDX >= WS-EXPR-NUM-CNT
+                       MOVE WS-EXPR-NUM(WS-EXPR-JDX + 1)
+                           TO WS-EXPR-NUM(WS-EXPR-JDX)
+                       ADD 1 TO WS-EXPR-JDX
+                   END-PERFORM
+                   SUBTRACT 1 FROM WS-EXPR-NUM-CNT
+                   MOVE WS-EXPR-IDX TO WS-EXPR-JDX
+                   PERFORM UNTIL WS-EXPR-JDX >= WS-EXPR-OP-CNT
+                       MOVE WS-EXPR-OP(WS-EXPR-JDX + 1)
+                           TO WS-EXPR-OP(WS-EXPR-JDX)
+                       ADD 1 TO WS-EXPR-JDX
+                   END-PERFORM
+                   SUBTRACT 1 FROM WS-EXPR-OP-CNT
+               ELSE
+                   ADD 1 TO WS-EXPR-IDX
+               END-IF
+           END-PERFORM.
+
+       SUMAR-RESTANTES.
+           MOVE WS-EXPR-NUM(1) TO RESULT
+           PERFORM VARYING WS-EXPR-IDX FROM 1 BY 1
+                   UNTIL WS-EXPR-IDX > WS-EXPR-OP-CNT
+               IF WS-EXPR-OP(WS-EXPR-IDX) = "+"
+                   ADD WS-EXPR-NUM(WS-EXPR-IDX + 1) TO RESULT
+               ELSE
+                   SUBTRACT WS-EXPR-NUM(WS-EXPR-IDX + 1) FROM RESULT
+               END-IF
+           END-PERFORM.
+
+       PORCENTAJE-INTERES.
+      *> Covers the everyday desk-calculator math: percentage-of,
+      *> percentage-change, and simple interest, through the same
+      *> "Result: " RESULT path DO-OP already uses.
+           DISPLAY "1. Percentage of a value"
+           DISPLAY "2. Percentage change between two values"
+           DISPLAY "3. Simple interest"
+           DISPLAY "Choose (1-3): " WITH NO ADVANCING
+           ACCEPT WS-PCT-OPTION
+
+           DISPLAY "Principal / base value: " WITH NO ADVANCING
+           ACCEPT WS-TEMP
+           MOVE "Principal value" TO WS-PROMPT-LABEL
+           PERFORM VALIDAR-NUMERO-PCT
+           MOVE WS-PCT-NUM-RESULT TO WS-PCT-PRINCIPAL
+
+           EVALUATE WS-PCT-OPTION
                WHEN 1
-                   ADD NUM1 TO NUM2 GIVING RESULT
-                   DISPLAY "Result: " RESULT
+                   DISPLAY "Rate (%): " WITH NO ADVANCING
+                   ACCEPT WS-TEMP
+                   MOVE "Rate" TO WS-PROMPT-LABEL
+                   PERFORM VALIDAR-NUMERO-PCT
+                   MOVE WS-PCT-NUM-RESULT TO WS-PCT-RATE
+                   COMPUTE RESULT ROUNDED =
+                       WS-PCT-PRINCIPAL * WS-PCT-RATE / 100
                WHEN 2
-                   SUBTRACT NUM2 FROM NUM1 GIVING RESULT
-                   DISPLAY "Result: " RESULT
-               WHEN 3
-                   MULTIPLY NUM1 BY NUM2 GIVING RESULT
-                   DISPLAY "Result: " RESULT
-               WHEN 4
-                   IF NUM2 = 0
+                   DISPLAY "New value: " WITH NO ADVANCING
+                   ACCEPT WS-TEMP
+                   MOVE "New value" TO WS-PROMPT-LABEL
+                   PERFORM VALIDAR-NUMERO-PCT
+                   IF WS-PCT-PRINCIPAL = 0
                        DISPLAY "Error: Division by zero."
+                       MOVE 0 TO RESULT
                    ELSE
-                       DIVIDE NUM1 BY NUM2 GIVING RESULT
-                       DISPLAY "Result: " RESULT
+                       COMPUTE RESULT ROUNDED =
+                           ((WS-PCT-NUM-RESULT - WS-PCT-PRINCIPAL)
+                               / WS-PCT-PRINCIPAL) * 100
                    END-IF
+               WHEN 3
+                   DISPLAY "Rate (%): " WITH NO ADVANCING
+                   ACCEPT WS-TEMP
+                   MOVE "Rate" TO WS-PROMPT-LABEL
+                   PERFORM VALIDAR-NUMERO-PCT
+                   MOVE WS-PCT-NUM-RESULT TO WS-PCT-RATE
+                   DISPLAY "Days: " WITH NO ADVANCING
+                   ACCEPT WS-TEMP
+                   MOVE "Days" TO WS-PROMPT-LABEL
+                   PERFORM VALIDAR-NUMERO-PCT
+                   MOVE WS-PCT-NUM-RESULT TO WS-PCT-DAYS
+                   COMPUTE RESULT ROUNDED =
+                       WS-PCT-PRINCIPAL * (WS-PCT-RATE / 100)
+                           * (WS-PCT-DAYS / 365)
                WHEN OTHER
                    DISPLAY "Invalid option selected."
-           END-EVALUATE.
+                   MOVE 0 TO RESULT
+           END-EVALUATE
+
+           MOVE RESULT TO WS-RESULT-DISP
+           DISPLAY "Result: " WS-RESULT-DISP.
+
+       VALIDAR-NUMERO-PCT.
+      *> Same guard READ-NUMBERS/LEER-NUMERO-VALIDADO apply to every
+      *> other numeric entry point in this program: reject anything
+      *> FUNCTION TEST-NUMVAL flags as non-numeric and log it to
+      *> ERROR-LOG-FILE instead of letting it through to NUMVAL, which
+      *> is exactly what was happening here before this fix.
+           IF WS-TEMP = SPACE
+               MOVE 0 TO WS-PCT-NUM-RESULT
+           ELSE
+               IF FUNCTION TEST-NUMVAL(WS-TEMP) = 0
+                   MOVE FUNCTION NUMVAL(WS-TEMP) TO WS-PCT-NUM-RESULT
+               ELSE
+                   DISPLAY "Invalid numeric input: " WS-TEMP
+                   PERFORM REGISTRAR-ERROR-NUMERICO
+                   MOVE 0 TO WS-PCT-NUM-RESULT
+               END-IF
+           END-IF.
+
+       REGISTRAR-ERROR-NUMERICO.
+           OPEN EXTEND ERROR-LOG-FILE
+           IF WS-ERRLOG-STATUS = "35"
+               OPEN OUTPUT ERROR-LOG-FILE
+               CLOSE ERROR-LOG-FILE
+               OPEN EXTEND ERROR-LOG-FILE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO ERL-TIMESTAMP
+           MOVE WS-PROMPT-LABEL TO ERL-PROMPT
+           MOVE WS-TEMP TO ERL-RAW-INPUT
+           WRITE ERROR-LOG-RECORD
+           CLOSE ERROR-LOG-FILE.
+
+       DO-OP.
+      *> An expression already leaves its final value in RESULT, so
+      *> there is nothing left for CALCOP.cpy's two-operand EVALUATE
+      *> to do.
+           IF WS-IS-EXPRESION = "S"
+               MOVE RESULT TO WS-RESULT-DISP
+               DISPLAY "Result: " WS-RESULT-DISP
+           ELSE
+               COPY "CALCOP.cpy".
+               EVALUATE TRUE
+                   WHEN WS-OPTION < 1 OR WS-OPTION > 4
+                       DISPLAY "Invalid option selected."
+                   WHEN WS-OPTION = 4 AND WS-CALC-STATUS = "E"
+                       DISPLAY "Error: Division by zero."
+                   WHEN OTHER
+                       MOVE RESULT TO WS-RESULT-DISP
+                       DISPLAY "Result: " WS-RESULT-DISP
+               END-EVALUATE
+           END-IF.
 
        PAUSE.
            DISPLAY "Press Enter to continue..." WITH NO ADVANCING
